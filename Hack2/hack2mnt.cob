@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2MNT.                                            00020000
+       DATA DIVISION.                                                   00030000
+       WORKING-STORAGE SECTION.                                         00040000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00050000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00060000
+       01 WS-USER-ID          PIC X(8).                                 00070000
+       01 WS-FUNCTION        PIC X(1).                                  00080000
+           88 WS-FUNC-ADD             VALUE 'A'.                        00090000
+           88 WS-FUNC-UPDATE          VALUE 'U'.                        00100000
+           88 WS-FUNC-CLOSE           VALUE 'C'.                        00110000
+       01 WS-ACC-NO          PIC X(10).                                 00120000
+       01 WS-ACC-NAME         PIC X(30).                                00130000
+       01 WS-ACC-TYPE         PIC X(1).                                 00140000
+       01 WS-NAME-LEN         PIC S9(4) COMP-5 VALUE 0.                 00150000
+       01 WS-DUP-COUNT        PIC S9(9) COMP-3 VALUE 0.                 00160000
+       01 WS-OLD-NAME         PIC X(30).                                00170000
+       01 WS-OLD-TYPE         PIC X(1).                                 00180000
+       01 WS-AUD-BEFORE       PIC X(60).                                00190000
+       01 WS-AUD-AFTER        PIC X(60).                                00200000
+       PROCEDURE DIVISION.                                              00210000
+           DISPLAY 'ENTER USER/TERMINAL ID:'.                           00220000
+           ACCEPT WS-USER-ID.                                           00230000
+           DISPLAY 'ENTER FUNCTION (A-ADD/U-UPDATE/C-CLOSE):'.          00240000
+           ACCEPT WS-FUNCTION.                                          00250000
+           DISPLAY 'ENTER ACCOUNT NUMBER:'.                             00260000
+           ACCEPT WS-ACC-NO.                                            00270000
+           IF WS-ACC-NO = SPACES OR WS-ACC-NO NOT NUMERIC               00280000
+             DISPLAY 'INVALID ACCOUNT NUMBER FORMAT'                    00290000
+           ELSE IF WS-FUNC-ADD                                          00300000
+             EXEC SQL                                                   00310000
+             SELECT COUNT(*) INTO :WS-DUP-COUNT                         00320000
+             FROM ACC_DETAILS WHERE ACC_NO = :WS-ACC-NO                 00330000
+             END-EXEC                                                   00340000
+             IF WS-DUP-COUNT > 0                                        00350000
+               DISPLAY 'ACCOUNT ALREADY EXISTS'                         00360000
+             ELSE                                                       00370000
+               DISPLAY 'ENTER ACCOUNT NAME:'                            00380000
+               ACCEPT WS-ACC-NAME                                       00390000
+               DISPLAY 'ENTER ACCOUNT TYPE:'                            00400000
+               ACCEPT WS-ACC-TYPE                                       00410000
+               IF WS-ACC-NAME = SPACES OR WS-ACC-TYPE = SPACES          00420000
+                 DISPLAY 'ACCOUNT NAME AND TYPE ARE REQUIRED'           00430000
+               ELSE                                                     00440000
+                 MOVE 0 TO WS-NAME-LEN                                  00450000
+                 INSPECT WS-ACC-NAME TALLYING WS-NAME-LEN               00460000
+                   FOR CHARACTERS BEFORE INITIAL SPACE                  00470000
+                 MOVE WS-NAME-LEN TO DCL-ACC-NAME-LEN                   00480000
+                 MOVE WS-ACC-NAME TO DCL-ACC-NAME-TEXT                  00490000
+                 MOVE WS-ACC-NO TO DCL-ACC-NO                           00500000
+                 MOVE WS-ACC-TYPE TO DCL-ACC-TYPE                       00510000
+                 EXEC SQL                                               00520000
+                 INSERT INTO ACC_DETAILS                                00530000
+                   (ACC_NO,ACC_NAME,ACC_BAL,ACC_TYPE,ACC_STATUS)        00540000
+                 VALUES                                                 00550000
+                   (:DCL-ACC-NO,:DCL-ACC-NAME,0,:DCL-ACC-TYPE,'A')      00560000
+                 END-EXEC                                               00570000
+                 IF SQLCODE = 0                                         00580000
+                   EXEC SQL COMMIT END-EXEC                             00590000
+                   DISPLAY 'ACCOUNT OPENED:' WS-ACC-NO                  00600000
+                   STRING 'NEW ACCOUNT' DELIMITED BY SIZE               00610000
+                     INTO WS-AUD-BEFORE                                 00620000
+                   STRING 'NAME=' WS-ACC-NAME ' TYPE=' WS-ACC-TYPE      00630000
+                     ' BAL=0.00 STATUS=A' DELIMITED BY SIZE             00640000
+                     INTO WS-AUD-AFTER                                  00650000
+                   CALL 'HACK2AUD' USING 'A', WS-USER-ID, WS-ACC-NO,    00660000
+                     WS-AUD-BEFORE, WS-AUD-AFTER                        00670000
+                 ELSE                                                   00680000
+                   EXEC SQL ROLLBACK END-EXEC                           00690000
+                   DISPLAY 'SQLERROR ON INSERT:' SQLCODE                00700000
+                 END-IF                                                 00710000
+               END-IF                                                   00720000
+             END-IF                                                     00730000
+           ELSE IF WS-FUNC-UPDATE                                       00740000
+             EXEC SQL                                                   00750000
+             SELECT ACC_NAME,ACC_TYPE INTO :DCL-ACC-NAME,:WS-OLD-TYPE   00760000
+             FROM ACC_DETAILS WHERE ACC_NO = :WS-ACC-NO                 00770000
+             END-EXEC                                                   00780000
+             IF SQLCODE = 100                                           00790000
+               DISPLAY 'ACCOUNT NOT FOUND!!!'                           00800000
+             ELSE IF SQLCODE NOT = 0                                    00810000
+               DISPLAY 'SQLERROR:' SQLCODE                              00820000
+             ELSE                                                       00830000
+               MOVE DCL-ACC-NAME-TEXT TO WS-OLD-NAME                    00840000
+               DISPLAY 'ENTER NEW ACCOUNT NAME:'                        00850000
+               ACCEPT WS-ACC-NAME                                       00860000
+               DISPLAY 'ENTER NEW ACCOUNT TYPE:'                        00870000
+               ACCEPT WS-ACC-TYPE                                       00880000
+               IF WS-ACC-NAME = SPACES OR WS-ACC-TYPE = SPACES          00890000
+                 DISPLAY 'ACCOUNT NAME AND TYPE ARE REQUIRED'           00900000
+               ELSE                                                     00910000
+                 MOVE 0 TO WS-NAME-LEN                                  00920000
+                 INSPECT WS-ACC-NAME TALLYING WS-NAME-LEN               00930000
+                   FOR CHARACTERS BEFORE INITIAL SPACE                  00940000
+                 MOVE WS-NAME-LEN TO DCL-ACC-NAME-LEN                   00950000
+                 MOVE WS-ACC-NAME TO DCL-ACC-NAME-TEXT                  00960000
+                 EXEC SQL                                               00970000
+                 UPDATE ACC_DETAILS                                     00980000
+                 SET ACC_NAME = :DCL-ACC-NAME, ACC_TYPE = :WS-ACC-TYPE  00990000
+                 WHERE ACC_NO = :WS-ACC-NO                              01000000
+                 END-EXEC                                               01010000
+                 IF SQLCODE = 0 AND SQLERRD(3) = 1                      01020000
+                   EXEC SQL COMMIT END-EXEC                             01030000
+                   DISPLAY 'ACCOUNT UPDATED:' WS-ACC-NO                 01040000
+                   STRING 'NAME=' WS-OLD-NAME ' TYPE=' WS-OLD-TYPE      01050000
+                     DELIMITED BY SIZE INTO WS-AUD-BEFORE               01060000
+                   STRING 'NAME=' WS-ACC-NAME ' TYPE=' WS-ACC-TYPE      01070000
+                     DELIMITED BY SIZE INTO WS-AUD-AFTER                01080000
+                   CALL 'HACK2AUD' USING 'U', WS-USER-ID, WS-ACC-NO,    01090000
+                     WS-AUD-BEFORE, WS-AUD-AFTER                        01100000
+                 ELSE IF SQLCODE = 0                                    01101000
+                   EXEC SQL ROLLBACK END-EXEC                           01102000
+                   DISPLAY 'ACCOUNT NOT FOUND OR CHANGED'               01103000
+                 ELSE                                                   01110000
+                   EXEC SQL ROLLBACK END-EXEC                           01120000
+                   DISPLAY 'SQLERROR ON UPDATE:' SQLCODE                01130000
+                 END-IF                                                 01140000
+               END-IF                                                   01150000
+             END-IF                                                     01160000
+           ELSE IF WS-FUNC-CLOSE                                        01170000
+             EXEC SQL                                                   01180000
+             UPDATE ACC_DETAILS SET ACC_STATUS = 'I'                    01190000
+             WHERE ACC_NO = :WS-ACC-NO AND ACC_STATUS = 'A'             01200000
+             END-EXEC                                                   01210000
+             IF SQLCODE = 0 AND SQLERRD(3) = 1                          01220000
+               EXEC SQL COMMIT END-EXEC                                 01230000
+               DISPLAY 'ACCOUNT CLOSED:' WS-ACC-NO                      01240000
+               STRING 'STATUS=A' DELIMITED BY SIZE INTO WS-AUD-BEFORE   01250000
+               STRING 'STATUS=I' DELIMITED BY SIZE INTO WS-AUD-AFTER    01260000
+               CALL 'HACK2AUD' USING 'C', WS-USER-ID, WS-ACC-NO,        01270000
+                 WS-AUD-BEFORE, WS-AUD-AFTER                            01280000
+             ELSE IF SQLCODE = 0                                        01290000
+               DISPLAY 'ACCOUNT NOT FOUND OR ALREADY CLOSED'            01300000
+             ELSE                                                       01310000
+               EXEC SQL ROLLBACK END-EXEC                               01320000
+               DISPLAY 'SQLERROR ON CLOSE:' SQLCODE                     01330000
+             END-IF                                                     01340000
+           ELSE                                                         01350000
+             DISPLAY 'INVALID FUNCTION CODE'                            01360000
+           END-IF.                                                      01370000
+           GOBACK.                                                      01380000
