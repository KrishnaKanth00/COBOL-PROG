@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2RPT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT RPT-FILE ASSIGN TO RPTOUT                             00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  RPT-FILE.                                                    00100000
+       01  RPT-RECORD                 PIC X(80).                        00110000
+       WORKING-STORAGE SECTION.                                         00120000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00130000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00140000
+       01 WS-ACC-BAL         PIC 9(7).99.                               00150000
+       01 WS-SUB-TOTAL       PIC S9(9)V99 COMP-3 VALUE 0.               00160000
+       01 WS-SUB-TOTAL-ED    PIC -(7)9.99.                              00170000
+       01 WS-GRAND-TOTAL     PIC S9(9)V99 COMP-3 VALUE 0.               00180000
+       01 WS-GRAND-TOTAL-ED  PIC -(7)9.99.                              00190000
+       01 WS-PREV-TYPE       PIC X(1) VALUE SPACES.                     00200000
+       01 WS-EOF-SW          PIC X(1) VALUE 'N'.                        00210000
+           88 WS-EOF                    VALUE 'Y'.                      00220000
+       PROCEDURE DIVISION.                                              00230000
+           OPEN OUTPUT RPT-FILE.                                        00240000
+           MOVE SPACES TO RPT-RECORD.                                   00250000
+           MOVE 'ACCOUNT LISTING REPORT' TO RPT-RECORD.                 00260000
+           WRITE RPT-RECORD.                                            00270000
+           MOVE SPACES TO RPT-RECORD.                                   00280000
+           MOVE 'ACC-NO     ACC-NAME    ACC-BAL   STATUS'               00290000
+             TO RPT-RECORD.                                             00300000
+           WRITE RPT-RECORD.                                            00310000
+           EXEC SQL                                                     00320000
+           DECLARE C-ACC-LIST CURSOR FOR                                00330000
+           SELECT ACC_NO,ACC_NAME,ACC_BAL,ACC_TYPE,ACC_STATUS           00340000
+           FROM ACC_DETAILS                                             00350000
+           ORDER BY ACC_TYPE,ACC_NO                                     00360000
+           END-EXEC.                                                    00370000
+           EXEC SQL OPEN C-ACC-LIST END-EXEC.                           00380000
+           IF SQLCODE NOT = 0                                           00390000
+             DISPLAY 'SQLERROR ON OPEN:' SQLCODE                        00400000
+             SET WS-EOF TO TRUE                                         00410000
+           END-IF.                                                      00420000
+           PERFORM UNTIL WS-EOF                                         00430000
+             EXEC SQL                                                   00440000
+             FETCH C-ACC-LIST                                           00450000
+             INTO :DCL-ACC-NO,:DCL-ACC-NAME,:DCL-ACC-BAL,               00460000
+                  :DCL-ACC-TYPE,:DCL-ACC-STATUS                         00470000
+             END-EXEC                                                   00480000
+             IF SQLCODE = 0                                             00490000
+               IF WS-PREV-TYPE NOT = SPACES AND                         00500000
+                  WS-PREV-TYPE NOT = DCL-ACC-TYPE                       00510000
+                 MOVE SPACES TO RPT-RECORD                              00520000
+                 MOVE WS-SUB-TOTAL TO WS-SUB-TOTAL-ED                   00530000
+                 STRING 'SUBTOTAL ACC-TYPE ' WS-PREV-TYPE ':'           00540000
+                   WS-SUB-TOTAL-ED DELIMITED BY SIZE INTO RPT-RECORD    00550000
+                 WRITE RPT-RECORD                                       00560000
+                 MOVE 0 TO WS-SUB-TOTAL                                 00570000
+               END-IF                                                   00580000
+               MOVE DCL-ACC-BAL TO WS-ACC-BAL                           00590000
+               MOVE SPACES TO RPT-RECORD                                00600000
+               STRING DCL-ACC-NO ' ' DCL-ACC-NAME-TEXT ' '              00610000
+                 WS-ACC-BAL ' ' DCL-ACC-STATUS                          00620000
+                 DELIMITED BY SIZE INTO RPT-RECORD                      00630000
+               WRITE RPT-RECORD                                         00640000
+               ADD DCL-ACC-BAL TO WS-SUB-TOTAL                          00650000
+               ADD DCL-ACC-BAL TO WS-GRAND-TOTAL                        00660000
+               MOVE DCL-ACC-TYPE TO WS-PREV-TYPE                        00670000
+             ELSE IF SQLCODE = 100                                      00680000
+               SET WS-EOF TO TRUE                                       00690000
+             ELSE                                                       00700000
+               DISPLAY 'SQLERROR ON FETCH:' SQLCODE                     00710000
+               SET WS-EOF TO TRUE                                       00720000
+             END-IF                                                     00730000
+           END-PERFORM.                                                 00740000
+           IF WS-PREV-TYPE NOT = SPACES                                 00750000
+             MOVE SPACES TO RPT-RECORD                                  00760000
+             MOVE WS-SUB-TOTAL TO WS-SUB-TOTAL-ED                       00770000
+             STRING 'SUBTOTAL ACC-TYPE ' WS-PREV-TYPE ':'               00780000
+               WS-SUB-TOTAL-ED DELIMITED BY SIZE INTO RPT-RECORD        00790000
+             WRITE RPT-RECORD                                           00800000
+           END-IF.                                                      00810000
+           MOVE SPACES TO RPT-RECORD.                                   00820000
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.                    00830000
+           STRING 'GRAND TOTAL:' WS-GRAND-TOTAL-ED                      00840000
+             DELIMITED BY SIZE INTO RPT-RECORD.                         00850000
+           WRITE RPT-RECORD.                                            00860000
+           EXEC SQL CLOSE C-ACC-LIST END-EXEC.                          00870000
+           CLOSE RPT-FILE.                                              00880000
+           GOBACK.                                                      00890000
