@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2HST.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT HIST-FILE ASSIGN TO BALHIST                           00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  HIST-FILE.                                                   00100000
+       01  HIST-RECORD.                                                 00110000
+           05 HST-ACC-NO            PIC X(10).                          00120000
+           05 FILLER                PIC X(1) VALUE SPACE.               00130000
+           05 HST-EFF-DATE           PIC X(8).                          00140000
+           05 FILLER                PIC X(1) VALUE SPACE.               00150000
+           05 HST-SOURCE             PIC X(1).                          00160000
+           05 FILLER                PIC X(1) VALUE SPACE.               00170000
+           05 HST-OLD-BAL            PIC 9(7).99.                       00180000
+           05 FILLER                PIC X(1) VALUE SPACE.               00190000
+           05 HST-NEW-BAL            PIC 9(7).99.                       00200000
+       WORKING-STORAGE SECTION.                                         00210000
+       01 WS-HST-DATE               PIC X(8).                           00220000
+       LINKAGE SECTION.                                                 00230000
+       01 HST-ACC-NO-PARM           PIC X(10).                          00240000
+       01 HST-SOURCE-PARM           PIC X(1).                           00250000
+       01 HST-OLD-BAL-PARM          PIC 9(7).99.                        00260000
+       01 HST-NEW-BAL-PARM          PIC 9(7).99.                        00270000
+       PROCEDURE DIVISION USING HST-ACC-NO-PARM, HST-SOURCE-PARM,       00280000
+           HST-OLD-BAL-PARM, HST-NEW-BAL-PARM.                          00290000
+           ACCEPT WS-HST-DATE FROM DATE YYYYMMDD.                       00300000
+           OPEN EXTEND HIST-FILE.                                       00310000
+           MOVE HST-ACC-NO-PARM TO HST-ACC-NO.                          00320000
+           MOVE WS-HST-DATE TO HST-EFF-DATE.                            00330000
+           MOVE HST-SOURCE-PARM TO HST-SOURCE.                          00340000
+           MOVE HST-OLD-BAL-PARM TO HST-OLD-BAL.                        00350000
+           MOVE HST-NEW-BAL-PARM TO HST-NEW-BAL.                        00360000
+           WRITE HIST-RECORD.                                           00370000
+           CLOSE HIST-FILE.                                             00380000
+           GOBACK.                                                      00390000
