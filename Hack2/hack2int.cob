@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2INT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT RPT-FILE ASSIGN TO INTRPT                             00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  RPT-FILE.                                                    00100000
+       01  RPT-RECORD                 PIC X(80).                        00110000
+       WORKING-STORAGE SECTION.                                         00120000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00130000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00140000
+       01 WS-INT-RATE-DATA.                                             00150000
+           05 FILLER              PIC X(5) VALUE 'S0400'.               00160000
+           05 FILLER              PIC X(5) VALUE 'C0050'.               00170000
+           05 FILLER              PIC X(5) VALUE 'F0650'.               00180000
+       01 WS-INT-RATE-TABLE REDEFINES WS-INT-RATE-DATA.                 00190000
+           05 WS-RATE-ENTRY OCCURS 3 TIMES.                             00200000
+              10 WS-RATE-TYPE      PIC X(1).                            00210000
+              10 WS-RATE-PCT       PIC 9(4).                            00220000
+       01 WS-SUB                  PIC 9(1) VALUE 1.                     00230000
+       01 WS-FOUND-PCT             PIC 9(4) VALUE 0.                    00240000
+       01 WS-OLD-BAL               PIC S9(7)V99 COMP-3.                 00250000
+       01 WS-OLD-BAL-ED            PIC 9(7).99.                         00260000
+       01 WS-INTEREST              PIC S9(7)V99 COMP-3.                 00270000
+       01 WS-INTEREST-ED           PIC 9(7).99.                         00280000
+       01 WS-NEW-BAL               PIC S9(7)V99 COMP-3.                 00290000
+       01 WS-NEW-BAL-ED            PIC 9(7).99.                         00300000
+       01 WS-TOTAL-INTEREST        PIC S9(9)V99 COMP-3 VALUE 0.         00310000
+       01 WS-TOTAL-INTEREST-ED     PIC -(7)9.99.                        00320000
+       01 WS-EOF-SW                PIC X(1) VALUE 'N'.                  00330000
+           88 WS-EOF                       VALUE 'Y'.                   00340000
+       PROCEDURE DIVISION.                                              00350000
+           OPEN OUTPUT RPT-FILE.                                        00360000
+           MOVE SPACES TO RPT-RECORD.                                   00370000
+           MOVE 'MONTH-END INTEREST CALCULATION REPORT' TO RPT-RECORD.  00380000
+           WRITE RPT-RECORD.                                            00390000
+           MOVE SPACES TO RPT-RECORD.                                   00400000
+           MOVE 'ACC-NO     OLD-BAL    INTEREST   NEW-BAL'              00410000
+             TO RPT-RECORD.                                             00420000
+           WRITE RPT-RECORD.                                            00430000
+           EXEC SQL                                                     00440000
+           DECLARE C-INT-ACCTS CURSOR WITH HOLD FOR                     00450000
+           SELECT ACC_NO,ACC_BAL,ACC_TYPE                               00460000
+           FROM ACC_DETAILS WHERE ACC_STATUS = 'A'                      00470000
+           END-EXEC.                                                    00480000
+           EXEC SQL OPEN C-INT-ACCTS END-EXEC.                          00490000
+           IF SQLCODE NOT = 0                                           00500000
+             DISPLAY 'SQLERROR ON OPEN:' SQLCODE                        00510000
+             SET WS-EOF TO TRUE                                         00520000
+           END-IF.                                                      00530000
+           PERFORM UNTIL WS-EOF                                         00540000
+             EXEC SQL                                                   00550000
+             FETCH C-INT-ACCTS                                          00560000
+             INTO :DCL-ACC-NO,:DCL-ACC-BAL,:DCL-ACC-TYPE                00570000
+             END-EXEC                                                   00580000
+             IF SQLCODE = 100                                           00590000
+               SET WS-EOF TO TRUE                                       00600000
+             ELSE IF SQLCODE NOT = 0                                    00610000
+               DISPLAY 'SQLERROR ON FETCH:' SQLCODE                     00620000
+               SET WS-EOF TO TRUE                                       00630000
+             ELSE                                                       00640000
+               MOVE 0 TO WS-FOUND-PCT                                   00650000
+               PERFORM VARYING WS-SUB FROM 1 BY 1                       00660000
+                 UNTIL WS-SUB > 3                                       00670000
+                 IF WS-RATE-TYPE(WS-SUB) = DCL-ACC-TYPE                 00680000
+                   MOVE WS-RATE-PCT(WS-SUB) TO WS-FOUND-PCT             00690000
+                   MOVE 4 TO WS-SUB                                     00700000
+                 END-IF                                                 00710000
+               END-PERFORM                                              00720000
+               MOVE DCL-ACC-BAL TO WS-OLD-BAL                           00730000
+               COMPUTE WS-INTEREST ROUNDED =                            00740000
+                 WS-OLD-BAL * WS-FOUND-PCT / 10000                      00750000
+               COMPUTE WS-NEW-BAL = WS-OLD-BAL + WS-INTEREST            00760000
+               MOVE WS-NEW-BAL TO DCL-ACC-BAL                           00770000
+               EXEC SQL                                                 00780000
+               UPDATE ACC_DETAILS SET ACC_BAL = :DCL-ACC-BAL            00790000
+               WHERE ACC_NO = :DCL-ACC-NO AND ACC_BAL = :WS-OLD-BAL     00800000
+               END-EXEC                                                 00810000
+               IF SQLCODE = 0 AND SQLERRD(3) = 1                        00820000
+                 EXEC SQL COMMIT END-EXEC                               00830000
+                 ADD WS-INTEREST TO WS-TOTAL-INTEREST                   00840000
+                 MOVE WS-OLD-BAL TO WS-OLD-BAL-ED                       00850000
+                 MOVE WS-INTEREST TO WS-INTEREST-ED                     00860000
+                 MOVE WS-NEW-BAL TO WS-NEW-BAL-ED                       00870000
+                 CALL 'HACK2HST' USING DCL-ACC-NO, 'I',                 00087100
+                   WS-OLD-BAL-ED, WS-NEW-BAL-ED                         00087200
+                 MOVE SPACES TO RPT-RECORD                              00880000
+                 STRING DCL-ACC-NO ' ' WS-OLD-BAL-ED ' '                00890000
+                   WS-INTEREST-ED ' ' WS-NEW-BAL-ED                     00900000
+                   DELIMITED BY SIZE INTO RPT-RECORD                    00910000
+                 WRITE RPT-RECORD                                       00920000
+               ELSE                                                     00930000
+                 EXEC SQL ROLLBACK END-EXEC                             00940000
+                 DISPLAY 'INTEREST POSTING FAILED FOR:' DCL-ACC-NO      00950000
+               END-IF                                                   00960000
+             END-IF                                                     00970000
+           END-PERFORM.                                                 00980000
+           EXEC SQL CLOSE C-INT-ACCTS END-EXEC.                         00990000
+           MOVE SPACES TO RPT-RECORD.                                   01000000
+           MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-ED.              01010000
+           STRING 'TOTAL INTEREST PAID:' WS-TOTAL-INTEREST-ED           01020000
+             DELIMITED BY SIZE INTO RPT-RECORD.                         01030000
+           WRITE RPT-RECORD.                                            01040000
+           CLOSE RPT-FILE.                                              01050000
+           STOP RUN.                                                    01060000
+
