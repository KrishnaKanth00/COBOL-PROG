@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2REC.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT CTL-FILE ASSIGN TO RECONCTL                           00060000
+           ORGANIZATION LINE SEQUENTIAL                                 00061000
+           FILE STATUS IS WS-CTL-STATUS.                                00062000
+           SELECT RPT-FILE ASSIGN TO RECONRPT                           00080000
+           ORGANIZATION LINE SEQUENTIAL.                                00090000
+       DATA DIVISION.                                                   00100000
+       FILE SECTION.                                                    00110000
+       FD  CTL-FILE.                                                    00120000
+       01  CTL-RECORD.                                                  00130000
+           05 CTL-RUN-DATE         PIC X(8).                            00140000
+           05 CTL-ACT-COUNT        PIC 9(7).                            00150000
+           05 CTL-ACT-TOTAL        PIC 9(9)V99.                         00160000
+           05 CTL-INA-COUNT        PIC 9(7).                            00170000
+           05 CTL-INA-TOTAL        PIC 9(9)V99.                         00180000
+       FD  RPT-FILE.                                                    00190000
+       01  RPT-RECORD              PIC X(80).                           00200000
+       WORKING-STORAGE SECTION.                                         00210000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00220000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00230000
+       01 WS-PRIOR-SW              PIC X(1) VALUE 'N'.                  00240000
+           88 WS-PRIOR-FOUND               VALUE 'Y'.                   00241000
+       01 WS-CTL-STATUS            PIC X(2) VALUE SPACES.               00250000
+       01 WS-PRIOR-RUN-DATE        PIC X(8) VALUE SPACES.               00260000
+       01 WS-PRIOR-ACT-COUNT       PIC 9(7) VALUE 0.                    00270000
+       01 WS-PRIOR-ACT-TOTAL       PIC 9(9)V99 VALUE 0.                 00280000
+       01 WS-PRIOR-INA-COUNT       PIC 9(7) VALUE 0.                    00290000
+       01 WS-PRIOR-INA-TOTAL       PIC 9(9)V99 VALUE 0.                 00300000
+       01 WS-CUR-DATE              PIC X(8).                            00310000
+       01 WS-ACT-COUNT             PIC S9(9) COMP-3 VALUE 0.            00320000
+       01 WS-ACT-TOTAL             PIC S9(9)V99 COMP-3 VALUE 0.         00330000
+       01 WS-INA-COUNT             PIC S9(9) COMP-3 VALUE 0.            00340000
+       01 WS-INA-TOTAL             PIC S9(9)V99 COMP-3 VALUE 0.         00350000
+       01 WS-VARIANCE              PIC S9(9)V99 COMP-3 VALUE 0.         00360000
+       01 WS-TOLERANCE             PIC S9(9)V99 COMP-3 VALUE 1000.00.   00370000
+       01 WS-ACT-TOTAL-ED          PIC -(7)9.99.                        00380000
+       01 WS-INA-TOTAL-ED          PIC -(7)9.99.                        00390000
+       01 WS-PRIOR-ACT-TOTAL-ED    PIC -(7)9.99.                        00400000
+       01 WS-VARIANCE-ED           PIC -(7)9.99.                        00410000
+       01 WS-ACT-COUNT-ED          PIC ZZZZZZ9.                         00420000
+       01 WS-INA-COUNT-ED          PIC ZZZZZZ9.                         00430000
+       01 WS-OUT-OF-TOL-SW         PIC X(1) VALUE 'N'.                  00440000
+           88 WS-OUT-OF-TOL                VALUE 'Y'.                   00450000
+       PROCEDURE DIVISION.                                              00460000
+           OPEN OUTPUT RPT-FILE.                                        00470000
+           MOVE SPACES TO RPT-RECORD.                                   00480000
+           MOVE 'DAILY ACTIVE/INACTIVE RECONCILIATION REPORT'           00490000
+             TO RPT-RECORD.                                             00500000
+           WRITE RPT-RECORD.                                            00510000
+           OPEN INPUT CTL-FILE.                                         00520000
+           IF WS-CTL-STATUS = '35'                                      00521000
+             MOVE 'N' TO WS-PRIOR-SW                                    00522000
+           ELSE                                                         00523000
+             READ CTL-FILE                                              00530000
+           AT END MOVE 'N' TO WS-PRIOR-SW                               00540000
+             NOT AT END                                                 00550000
+               SET WS-PRIOR-FOUND TO TRUE                               00560000
+               MOVE CTL-RUN-DATE  TO WS-PRIOR-RUN-DATE                  00570000
+               MOVE CTL-ACT-COUNT TO WS-PRIOR-ACT-COUNT                 00580000
+               MOVE CTL-ACT-TOTAL TO WS-PRIOR-ACT-TOTAL                 00590000
+               MOVE CTL-INA-COUNT TO WS-PRIOR-INA-COUNT                 00600000
+               MOVE CTL-INA-TOTAL TO WS-PRIOR-INA-TOTAL                 00610000
+             END-READ                                                   00615000
+           END-IF.                                                      00618000
+           IF WS-CTL-STATUS NOT = '35'                                  00625000
+             CLOSE CTL-FILE                                             00630000
+           END-IF.                                                      00635000
+           EXEC SQL                                                     00640000
+           SELECT COUNT(*), SUM(ACC_BAL)                                00650000
+           INTO :WS-ACT-COUNT,:WS-ACT-TOTAL                             00660000
+           FROM ACC_DETAILS WHERE ACC_STATUS = 'A'                      00670000
+           END-EXEC.                                                    00680000
+           EXEC SQL                                                     00690000
+           SELECT COUNT(*), SUM(ACC_BAL)                                00700000
+           INTO :WS-INA-COUNT,:WS-INA-TOTAL                             00710000
+           FROM ACC_DETAILS WHERE ACC_STATUS = 'I'                      00720000
+           END-EXEC.                                                    00730000
+           MOVE WS-ACT-COUNT TO WS-ACT-COUNT-ED.                        00740000
+           MOVE WS-ACT-TOTAL TO WS-ACT-TOTAL-ED.                        00750000
+           MOVE WS-INA-COUNT TO WS-INA-COUNT-ED.                        00760000
+           MOVE WS-INA-TOTAL TO WS-INA-TOTAL-ED.                        00770000
+           MOVE SPACES TO RPT-RECORD.                                   00780000
+           STRING 'ACTIVE   COUNT=' WS-ACT-COUNT-ED                     00790000
+             ' TOTAL=' WS-ACT-TOTAL-ED                                  00800000
+             DELIMITED BY SIZE INTO RPT-RECORD.                         00810000
+           WRITE RPT-RECORD.                                            00820000
+           MOVE SPACES TO RPT-RECORD.                                   00830000
+           STRING 'INACTIVE COUNT=' WS-INA-COUNT-ED                     00840000
+             ' TOTAL=' WS-INA-TOTAL-ED                                  00850000
+             DELIMITED BY SIZE INTO RPT-RECORD.                         00860000
+           WRITE RPT-RECORD.                                            00870000
+           IF WS-PRIOR-FOUND                                            00880000
+             COMPUTE WS-VARIANCE =                                      00890000
+               WS-ACT-TOTAL - WS-PRIOR-ACT-TOTAL                        00900000
+             MOVE WS-PRIOR-ACT-TOTAL TO WS-PRIOR-ACT-TOTAL-ED           00910000
+             MOVE WS-VARIANCE TO WS-VARIANCE-ED                         00920000
+             MOVE SPACES TO RPT-RECORD                                  00930000
+             STRING 'PRIOR RUN ' WS-PRIOR-RUN-DATE ' ACTIVE TOTAL='     00940000
+               WS-PRIOR-ACT-TOTAL-ED                                    00950000
+               DELIMITED BY SIZE INTO RPT-RECORD                        00960000
+             WRITE RPT-RECORD                                           00970000
+             MOVE SPACES TO RPT-RECORD                                  00980000
+             STRING 'VARIANCE=' WS-VARIANCE-ED                          00990000
+               DELIMITED BY SIZE INTO RPT-RECORD                        01000000
+             WRITE RPT-RECORD                                           01010000
+             MOVE SPACES TO RPT-RECORD                                  01020000
+             IF WS-VARIANCE > WS-TOLERANCE                              01030000
+               SET WS-OUT-OF-TOL TO TRUE                                01040000
+             END-IF                                                     01050000
+             IF WS-VARIANCE < -WS-TOLERANCE                             01060000
+               SET WS-OUT-OF-TOL TO TRUE                                01070000
+             END-IF                                                     01080000
+             IF WS-OUT-OF-TOL                                           01090000
+               MOVE '*** DISCREPANCY FLAGGED - OUT OF TOLERANCE ***'    01100000
+                 TO RPT-RECORD                                          01110000
+             ELSE                                                       01120000
+               MOVE 'VARIANCE WITHIN TOLERANCE'                         01130000
+                 TO RPT-RECORD                                          01140000
+             END-IF                                                     01150000
+             WRITE RPT-RECORD                                           01160000
+           ELSE                                                         01170000
+             MOVE SPACES TO RPT-RECORD                                  01180000
+             MOVE 'NO PRIOR RUN ON FILE - BASELINE ESTABLISHED'         01190000
+               TO RPT-RECORD                                            01200000
+             WRITE RPT-RECORD                                           01210000
+           END-IF.                                                      01220000
+           CLOSE RPT-FILE.                                              01230000
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.                       01240000
+           OPEN OUTPUT CTL-FILE.                                        01250000
+           MOVE WS-CUR-DATE TO CTL-RUN-DATE.                            01260000
+           MOVE WS-ACT-COUNT TO CTL-ACT-COUNT.                          01270000
+           MOVE WS-ACT-TOTAL TO CTL-ACT-TOTAL.                          01280000
+           MOVE WS-INA-COUNT TO CTL-INA-COUNT.                          01290000
+           MOVE WS-INA-TOTAL TO CTL-INA-TOTAL.                          01300000
+           WRITE CTL-RECORD.                                            01310000
+           CLOSE CTL-FILE.                                              01320000
+           STOP RUN.                                                    01330000
