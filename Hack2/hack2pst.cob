@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2PST.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT TXN-LOG-FILE ASSIGN TO TXNLOG                         00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  TXN-LOG-FILE.                                                00100000
+       01  TXN-LOG-RECORD.                                              00110000
+           05 TL-DATE             PIC X(8).                             00120000
+           05 FILLER              PIC X(1) VALUE SPACE.                 00130000
+           05 TL-ACC-NO           PIC X(10).                            00140000
+           05 FILLER              PIC X(1) VALUE SPACE.                 00150000
+           05 TL-TXN-TYPE         PIC X(1).                             00160000
+           05 FILLER              PIC X(1) VALUE SPACE.                 00170000
+           05 TL-AMOUNT           PIC 9(7).99.                          00180000
+           05 FILLER              PIC X(1) VALUE SPACE.                 00190000
+           05 TL-RUN-BAL          PIC 9(7).99.                          00200000
+       WORKING-STORAGE SECTION.                                         00210000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00220000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00230000
+       01 WS-USER-ID          PIC X(8).                                 00240000
+       01 WS-ACC-NO           PIC X(10).                                00250000
+       01 WS-TXN-TYPE         PIC X(1).                                 00260000
+           88 WS-DEPOSIT              VALUE 'D'.                        00270000
+           88 WS-WITHDRAWAL           VALUE 'W'.                        00280000
+       01 WS-AMOUNT-TEXT      PIC X(9).                                 00290000
+       01 WS-AMOUNT-NUM REDEFINES WS-AMOUNT-TEXT                        00300000
+                              PIC 9(7)V99.                              00310000
+       01 WS-OLD-BAL          PIC S9(7)V99 COMP-3.                      00320000
+       01 WS-OLD-BAL-ED       PIC 9(7).99.                              00330000
+       01 WS-NEW-BAL          PIC S9(7)V99 COMP-3.                      00340000
+       01 WS-NEW-BAL-ED       PIC 9(7).99.                              00350000
+       01 WS-CUR-DATE         PIC X(8).                                 00360000
+       01 WS-AUD-BEFORE       PIC X(60).                                00370000
+       01 WS-AUD-AFTER        PIC X(60).                                00380000
+       PROCEDURE DIVISION.                                              00390000
+           DISPLAY 'ENTER USER/TERMINAL ID:'.                           00400000
+           ACCEPT WS-USER-ID.                                           00410000
+           DISPLAY 'ENTER ACCOUNT NUMBER:'.                             00420000
+           ACCEPT WS-ACC-NO.                                            00430000
+           IF WS-ACC-NO = SPACES OR WS-ACC-NO NOT NUMERIC               00440000
+             DISPLAY 'INVALID ACCOUNT NUMBER FORMAT'                    00450000
+           ELSE                                                         00460000
+             DISPLAY 'ENTER TRANSACTION TYPE (D-DEPOSIT/W-WITHDRAWAL):' 00470000
+             ACCEPT WS-TXN-TYPE                                         00480000
+             DISPLAY 'ENTER AMOUNT (7 DIGITS + 2 DECIMAL, NO POINT):'   00490000
+             ACCEPT WS-AMOUNT-TEXT                                      00500000
+             IF NOT WS-DEPOSIT AND NOT WS-WITHDRAWAL                    00510000
+               DISPLAY 'INVALID TRANSACTION TYPE'                       00520000
+             ELSE IF WS-AMOUNT-TEXT NOT NUMERIC OR WS-AMOUNT-NUM = 0    00530000
+               DISPLAY 'INVALID AMOUNT'                                 00540000
+             ELSE                                                       00550000
+               EXEC SQL                                                 00560000
+               SELECT ACC_BAL,ACC_STATUS                                00570000
+               INTO :DCL-ACC-BAL,:DCL-ACC-STATUS                        00580000
+               FROM ACC_DETAILS WHERE ACC_NO = :WS-ACC-NO               00590000
+               END-EXEC                                                 00600000
+               IF SQLCODE = 100                                         00610000
+                 DISPLAY 'ACCOUNT NOT FOUND!!!'                         00620000
+               ELSE IF SQLCODE NOT = 0                                  00630000
+                 DISPLAY 'SQLERROR:' SQLCODE                            00640000
+               ELSE IF DCL-ACC-STATUS = 'I'                             00650000
+                 DISPLAY 'ACCOUNT IS INACTIVE!!!'                       00660000
+               ELSE                                                     00670000
+                 MOVE DCL-ACC-BAL TO WS-OLD-BAL                         00680000
+                 IF WS-DEPOSIT                                          00690000
+                   COMPUTE WS-NEW-BAL = WS-OLD-BAL + WS-AMOUNT-NUM      00700000
+                 ELSE                                                   00710000
+                   COMPUTE WS-NEW-BAL = WS-OLD-BAL - WS-AMOUNT-NUM      00720000
+                 END-IF                                                 00730000
+                 IF WS-WITHDRAWAL AND WS-NEW-BAL < 0                    00740000
+                   DISPLAY 'WITHDRAWAL DECLINED - INSUFFICIENT FUNDS'   00750000
+                 ELSE                                                   00760000
+                   MOVE WS-NEW-BAL TO DCL-ACC-BAL                       00770000
+                   EXEC SQL                                             00780000
+                   UPDATE ACC_DETAILS SET ACC_BAL = :DCL-ACC-BAL        00790000
+                   WHERE ACC_NO = :WS-ACC-NO                            00800000
+                   AND ACC_BAL = :WS-OLD-BAL                            00810000
+                   END-EXEC                                             00820000
+                   IF SQLCODE = 0 AND SQLERRD(3) = 1                    00830000
+                     EXEC SQL COMMIT END-EXEC                           00840000
+                     MOVE WS-OLD-BAL TO WS-OLD-BAL-ED                   00850000
+                     MOVE WS-NEW-BAL TO WS-NEW-BAL-ED                   00860000
+                     ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD              00870000
+                     OPEN EXTEND TXN-LOG-FILE                           00880000
+                     MOVE WS-CUR-DATE TO TL-DATE                        00890000
+                     MOVE WS-ACC-NO TO TL-ACC-NO                        00900000
+                     MOVE WS-TXN-TYPE TO TL-TXN-TYPE                    00910000
+                     MOVE WS-AMOUNT-NUM TO TL-AMOUNT                    00920000
+                     MOVE WS-NEW-BAL-ED TO TL-RUN-BAL                   00930000
+                     WRITE TXN-LOG-RECORD                               00940000
+                     CLOSE TXN-LOG-FILE                                 00950000
+                     STRING 'BAL=' WS-OLD-BAL-ED DELIMITED BY SIZE      00960000
+                       INTO WS-AUD-BEFORE                               00970000
+                     STRING 'BAL=' WS-NEW-BAL-ED DELIMITED BY SIZE      00980000
+                       INTO WS-AUD-AFTER                                00990000
+                     CALL 'HACK2HST' USING WS-ACC-NO, WS-TXN-TYPE,      00099500
+                       WS-OLD-BAL-ED, WS-NEW-BAL-ED                     00099600
+                     CALL 'HACK2AUD' USING WS-TXN-TYPE, WS-USER-ID,     01000000
+                       WS-ACC-NO, WS-AUD-BEFORE, WS-AUD-AFTER           01010000
+                     DISPLAY 'NEW BALANCE:' WS-NEW-BAL-ED               01020000
+                   ELSE                                                 01030000
+                     EXEC SQL ROLLBACK END-EXEC                         01040000
+                     DISPLAY 'POSTING FAILED - ACCOUNT CHANGED, RETRY'  01050000
+                   END-IF                                               01060000
+                 END-IF                                                 01070000
+               END-IF                                                   01080000
+             END-IF                                                     01090000
+           END-IF.                                                      01100000
+           GOBACK.                                                      01110000
+
