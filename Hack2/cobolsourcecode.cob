@@ -6,26 +6,40 @@
            EXEC SQL INCLUDE HACK2 END-EXEC.                             00060000
        01 WS-ACC-NO        PIC X(10).                                   00070001
        01 WS-ACC-BAL       PIC 9(7).99.                                 00080001
+       01 WS-USER-ID       PIC X(8).                                    00090001
+       01 WS-AUD-BEFORE    PIC X(60).                                   00090101
+       01 WS-AUD-AFTER     PIC X(60) VALUE SPACES.                      00090201
        PROCEDURE DIVISION.                                              00100000
            ACCEPT WS-ACC-NO.                                            00110000
-           DISPLAY '*************ACCOUNT-DETAILS****************'       00111001
-           EXEC SQL                                                     00120000
-           SELECT ACC_NAME,ACC_BAL,ACC_NO,ACC_STATUS                    00121001
-           INTO :DCL-ACC-NAME,:DCL-ACC-BAL,:DCL-ACC-NO,:DCL-ACC-STATUS  00122001
-           FROM ACC_DETAILS                                             00123000
-           WHERE ACC_NO=:WS-ACC-NO                                      00124000
-           END-EXEC.                                                    00130000
-           MOVE DCL-ACC-BAL TO WS-ACC-BAL.                              00130101
-           IF SQLCODE = 0                                               00131001
-             IF DCL-ACC-STATUS = 'I'                                    00132001
-               DISPLAY 'ACCOUNT IS INACTIVE!!!'                         00133001
-             ELSE                                                       00134001
-               DISPLAY 'ACCOUNT-NUMBER:'DCL-ACC-NO                      00150001
-               DISPLAY 'ACCOUNT-NAME  :'DCL-ACC-NAME-TEXT               00160001
-               DISPLAY 'ACCOUNT-BAL   :'WS-ACC-BAL                      00170001
-           ELSE IF SQLCODE = +100                                       00180001
-             DISPLAY 'ACCOUNT NOT FOUND!!!'                             00190001
-           ELSE                                                         00200001
-             DISPLAY 'SQLERROR:' SQLCODE                                00210001
-           END-IF.                                                      00220001
-           STOP RUN.                                                    00300000
+           IF WS-ACC-NO = SPACES OR WS-ACC-NO NOT NUMERIC               00111102
+             DISPLAY 'INVALID ACCOUNT NUMBER FORMAT'                    00111202
+           ELSE                                                         00111302
+             DISPLAY 'ENTER USER/TERMINAL ID:'                          00110101
+             ACCEPT WS-USER-ID                                          00110201
+             DISPLAY '*************ACCOUNT-DETAILS****************'     00111001
+             EXEC SQL                                                   00120000
+             SELECT ACC_NAME,ACC_BAL,ACC_NO,ACC_STATUS                  00121001
+             INTO :DCL-ACC-NAME,:DCL-ACC-BAL,:DCL-ACC-NO,:DCL-ACC-STATUS00122001
+             FROM ACC_DETAILS                                           00123000
+             WHERE ACC_NO=:WS-ACC-NO                                    00124000
+             END-EXEC                                                   00130000
+             MOVE DCL-ACC-BAL TO WS-ACC-BAL                             00130101
+             IF SQLCODE = 0                                             00131001
+               STRING 'NAME=' DCL-ACC-NAME-TEXT ' BAL=' WS-ACC-BAL      00131101
+                 ' STATUS=' DCL-ACC-STATUS DELIMITED BY SIZE            00131201
+                 INTO WS-AUD-BEFORE                                     00131301
+               CALL 'HACK2AUD' USING 'I', WS-USER-ID, WS-ACC-NO,        00131401
+                 WS-AUD-BEFORE, WS-AUD-AFTER                            00131501
+               IF DCL-ACC-STATUS = 'I'                                  00132001
+                 DISPLAY 'ACCOUNT IS INACTIVE!!!'                       00133001
+               ELSE                                                     00134001
+                 DISPLAY 'ACCOUNT-NUMBER:'DCL-ACC-NO                    00150001
+                 DISPLAY 'ACCOUNT-NAME  :'DCL-ACC-NAME-TEXT             00160001
+                 DISPLAY 'ACCOUNT-BAL   :'WS-ACC-BAL                    00170001
+             ELSE IF SQLCODE = +100                                     00180001
+               DISPLAY 'ACCOUNT NOT FOUND!!!'                           00190001
+             ELSE                                                       00200001
+               DISPLAY 'SQLERROR:' SQLCODE                              00210001
+             END-IF                                                     00220001
+           END-IF.                                                      00114002
+           GOBACK.                                                      00300000
