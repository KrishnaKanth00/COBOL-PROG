@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2EXT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT EXTRACT-FILE ASSIGN TO STMTEXT                        00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  EXTRACT-FILE.                                                00100000
+       01  EXTRACT-RECORD.                                              00110000
+           05 EXT-ACC-NO             PIC X(10).                         00120000
+           05 EXT-ACC-NAME           PIC X(30).                         00130000
+           05 EXT-ACC-BAL            PIC 9(7)V99.                       00140000
+           05 EXT-ACC-TYPE           PIC X(1).                          00150000
+       WORKING-STORAGE SECTION.                                         00160000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00170000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00180000
+       01 WS-EXTRACT-COUNT           PIC 9(9) VALUE 0.                  00190000
+       01 WS-EOF-SW                  PIC X(1) VALUE 'N'.                00200000
+           88 WS-EOF                         VALUE 'Y'.                 00210000
+       PROCEDURE DIVISION.                                              00220000
+           OPEN OUTPUT EXTRACT-FILE.                                    00230000
+           EXEC SQL                                                     00240000
+           DECLARE C-EXT-ACCTS CURSOR FOR                               00250000
+           SELECT ACC_NO,ACC_NAME,ACC_BAL,ACC_TYPE                      00260000
+           FROM ACC_DETAILS WHERE ACC_STATUS = 'A'                      00270000
+           ORDER BY ACC_NO                                              00280000
+           END-EXEC.                                                    00290000
+           EXEC SQL OPEN C-EXT-ACCTS END-EXEC.                          00300000
+           IF SQLCODE NOT = 0                                           00310000
+             DISPLAY 'SQLERROR ON OPEN:' SQLCODE                        00320000
+             SET WS-EOF TO TRUE                                         00330000
+           END-IF.                                                      00340000
+           PERFORM UNTIL WS-EOF                                         00350000
+             EXEC SQL                                                   00360000
+             FETCH C-EXT-ACCTS                                          00370000
+             INTO :DCL-ACC-NO,:DCL-ACC-NAME,:DCL-ACC-BAL,:DCL-ACC-TYPE  00380000
+             END-EXEC                                                   00390000
+             IF SQLCODE = 0                                             00400000
+               MOVE SPACES TO EXTRACT-RECORD                            00410000
+               MOVE DCL-ACC-NO TO EXT-ACC-NO                            00420000
+               MOVE DCL-ACC-NAME-TEXT TO EXT-ACC-NAME                   00430000
+               MOVE DCL-ACC-BAL TO EXT-ACC-BAL                          00440000
+               MOVE DCL-ACC-TYPE TO EXT-ACC-TYPE                        00450000
+               WRITE EXTRACT-RECORD                                     00460000
+               ADD 1 TO WS-EXTRACT-COUNT                                00470000
+             ELSE IF SQLCODE = 100                                      00480000
+               SET WS-EOF TO TRUE                                       00490000
+             ELSE                                                       00500000
+               DISPLAY 'SQLERROR ON FETCH:' SQLCODE                     00510000
+               SET WS-EOF TO TRUE                                       00520000
+             END-IF                                                     00530000
+           END-PERFORM.                                                 00540000
+           EXEC SQL CLOSE C-EXT-ACCTS END-EXEC.                         00550000
+           CLOSE EXTRACT-FILE.                                          00560000
+           DISPLAY 'ACCOUNTS EXTRACTED:' WS-EXTRACT-COUNT.              00570000
+           STOP RUN.                                                    00580000
