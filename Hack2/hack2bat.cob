@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2BAT.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT ACC-IN-FILE ASSIGN TO ACCTIN                          00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+           SELECT RPT-FILE ASSIGN TO BATRPT                             00080000
+           ORGANIZATION LINE SEQUENTIAL.                                00090000
+           SELECT CKPT-FILE ASSIGN TO BATCKPT                           00100000
+           ORGANIZATION LINE SEQUENTIAL                                 00101000
+           FILE STATUS IS WS-CKPT-STATUS.                               00102000
+       DATA DIVISION.                                                   00120000
+       FILE SECTION.                                                    00130000
+       FD  ACC-IN-FILE.                                                 00140000
+       01  ACC-IN-RECORD           PIC X(10).                           00150000
+       FD  RPT-FILE.                                                    00160000
+       01  RPT-RECORD              PIC X(80).                           00170000
+       FD  CKPT-FILE.                                                   00180000
+       01  CKPT-RECORD             PIC 9(9).                            00190000
+       WORKING-STORAGE SECTION.                                         00200000
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00210000
+           EXEC SQL INCLUDE HACK2 END-EXEC.                             00220000
+       01 WS-ACC-NO                PIC X(10).                           00230000
+       01 WS-USER-ID               PIC X(8).                            00231000
+       01 WS-AUD-BEFORE            PIC X(60).                           00232000
+       01 WS-AUD-AFTER             PIC X(60) VALUE SPACES.              00233000
+       01 WS-ACC-BAL               PIC 9(7).99.                         00240000
+       01 WS-SQLCODE-DISP          PIC -(4)9.                           00250000
+       01 WS-CKPT-INTERVAL         PIC 9(4) VALUE 10.                   00260000
+       01 WS-LAST-CKPT-COUNT       PIC 9(9) VALUE 0.                    00270000
+       01 WS-REC-COUNT             PIC 9(9) VALUE 0.                    00280000
+       01 WS-SKIP-COUNT            PIC 9(9) VALUE 0.                    00290000
+       01 WS-CKPT-EOF-SW           PIC X(1) VALUE 'N'.                  00300000
+           88 WS-CKPT-EOF                  VALUE 'Y'.                   00301000
+       01 WS-CKPT-STATUS           PIC X(2) VALUE SPACES.               00310000
+       01 WS-EOF-SW                PIC X(1) VALUE 'N'.                  00320000
+           88 WS-EOF                       VALUE 'Y'.                   00330000
+       PROCEDURE DIVISION.                                              00340000
+           DISPLAY 'ENTER USER/TERMINAL ID:'.                           00341000
+           ACCEPT WS-USER-ID.                                           00342000
+           OPEN INPUT CKPT-FILE.                                        00350000
+           IF WS-CKPT-STATUS = '35'                                     00351000
+             SET WS-CKPT-EOF TO TRUE                                    00352000
+           ELSE                                                         00353000
+             READ CKPT-FILE                                             00360000
+               AT END SET WS-CKPT-EOF TO TRUE                           00370000
+             END-READ                                                   00375000
+           END-IF.                                                      00378000
+           IF WS-CKPT-EOF                                               00390000
+             MOVE 0 TO WS-LAST-CKPT-COUNT                               00400000
+           ELSE                                                         00410000
+             MOVE CKPT-RECORD TO WS-LAST-CKPT-COUNT                     00420000
+           END-IF.                                                      00430000
+           IF WS-CKPT-STATUS NOT = '35'                                 00435000
+             CLOSE CKPT-FILE                                            00440000
+           END-IF.                                                      00445000
+           OPEN INPUT ACC-IN-FILE.                                      00450000
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1                    00460000
+             UNTIL WS-SKIP-COUNT > WS-LAST-CKPT-COUNT                   00470000
+             READ ACC-IN-FILE                                           00480000
+               AT END SET WS-EOF TO TRUE                                00490000
+             END-READ                                                   00500000
+           END-PERFORM.                                                 00510000
+           IF WS-LAST-CKPT-COUNT > 0                                    00520000
+             OPEN EXTEND RPT-FILE                                       00530000
+           ELSE                                                         00540000
+             OPEN OUTPUT RPT-FILE                                       00550000
+           END-IF.                                                      00560000
+           MOVE WS-LAST-CKPT-COUNT TO WS-REC-COUNT.                     00570000
+           PERFORM UNTIL WS-EOF                                         00580000
+             READ ACC-IN-FILE INTO WS-ACC-NO                            00590000
+               AT END SET WS-EOF TO TRUE                                00600000
+               NOT AT END                                               00610000
+                 ADD 1 TO WS-REC-COUNT                                  00620000
+                 MOVE SPACES TO RPT-RECORD                              00621000
+                 IF WS-ACC-NO = SPACES OR WS-ACC-NO NOT NUMERIC         00622000
+                   STRING WS-ACC-NO ' INVALID ACCOUNT NUMBER FORMAT'    00623000
+                     DELIMITED BY SIZE INTO RPT-RECORD                  00624000
+                 ELSE                                                   00625000
+                   EXEC SQL                                             00630000
+                   SELECT ACC_NAME,ACC_BAL,ACC_NO,ACC_STATUS            00640000
+                   INTO :DCL-ACC-NAME,:DCL-ACC-BAL,:DCL-ACC-NO,         00650000
+                        :DCL-ACC-STATUS                                 00660000
+                   FROM ACC_DETAILS WHERE ACC_NO = :WS-ACC-NO           00670000
+                   END-EXEC                                             00680000
+                   IF SQLCODE = 0                                       00700000
+                     MOVE DCL-ACC-BAL TO WS-ACC-BAL                     00710000
+                     STRING 'NAME=' DCL-ACC-NAME-TEXT ' BAL=' WS-ACC-BAL00711000
+                       ' STATUS=' DCL-ACC-STATUS DELIMITED BY SIZE      00712000
+                       INTO WS-AUD-BEFORE                               00713000
+                     CALL 'HACK2AUD' USING 'I', WS-USER-ID, WS-ACC-NO,  00714000
+                       WS-AUD-BEFORE, WS-AUD-AFTER                      00715000
+                     STRING DCL-ACC-NO ' ' DCL-ACC-NAME-TEXT ' '        00720000
+                       WS-ACC-BAL ' ' DCL-ACC-STATUS                    00730000
+                       DELIMITED BY SIZE INTO RPT-RECORD                00740000
+                   ELSE IF SQLCODE = 100                                00750000
+                     STRING WS-ACC-NO ' ACCOUNT NOT FOUND'              00760000
+                       DELIMITED BY SIZE INTO RPT-RECORD                00770000
+                   ELSE                                                 00780000
+                     MOVE SQLCODE TO WS-SQLCODE-DISP                    00790000
+                     STRING WS-ACC-NO ' SQLERROR '                      00800000
+                       WS-SQLCODE-DISP                                  00810000
+                       DELIMITED BY SIZE INTO RPT-RECORD                00820000
+                   END-IF                                               00830000
+                 END-IF                                                 00835000
+                 WRITE RPT-RECORD                                       00840000
+                 IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0    00850000
+                   OPEN OUTPUT CKPT-FILE                                00860000
+                   MOVE WS-REC-COUNT TO CKPT-RECORD                     00870000
+                   WRITE CKPT-RECORD                                    00880000
+                   CLOSE CKPT-FILE                                      00890000
+                 END-IF                                                 00900000
+             END-READ                                                   00910000
+           END-PERFORM.                                                 00920000
+           CLOSE ACC-IN-FILE.                                           00930000
+           CLOSE RPT-FILE.                                              00940000
+           OPEN OUTPUT CKPT-FILE.                                       00950000
+           MOVE 0 TO CKPT-RECORD.                                       00960000
+           WRITE CKPT-RECORD.                                           00970000
+           CLOSE CKPT-FILE.                                             00980000
+           STOP RUN.                                                    00990000
