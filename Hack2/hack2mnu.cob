@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2MNU.                                            00020000
+       DATA DIVISION.                                                   00030000
+       WORKING-STORAGE SECTION.                                         00040000
+       01 WS-OPTION            PIC 9(1) VALUE 0.                        00050000
+       PROCEDURE DIVISION.                                              00060000
+           PERFORM UNTIL WS-OPTION = 9                                  00070000
+             DISPLAY 'ACCOUNT SYSTEM MENU'                              00080000
+             DISPLAY '1) INQUIRE ACCOUNT'                               00090000
+             DISPLAY '2) POST TRANSACTION'                              00100000
+             DISPLAY '3) MAINTAIN ACCOUNT'                              00110000
+             DISPLAY '4) ACCOUNT LISTING REPORT'                        00120000
+             DISPLAY '9) EXIT'                                          00130000
+             ACCEPT WS-OPTION                                           00140000
+             IF WS-OPTION = 1                                           00150000
+               CALL 'HACK2'                                             00160000
+             ELSE IF WS-OPTION = 2                                      00170000
+               CALL 'HACK2PST'                                          00180000
+             ELSE IF WS-OPTION = 3                                      00190000
+               CALL 'HACK2MNT'                                          00200000
+             ELSE IF WS-OPTION = 4                                      00210000
+               CALL 'HACK2RPT'                                          00220000
+             ELSE IF WS-OPTION NOT = 9                                  00230000
+               DISPLAY 'INVALID OPTION!'                                00240000
+             END-IF                                                     00250000
+           END-PERFORM.                                                 00260000
+           STOP RUN.                                                    00270000
