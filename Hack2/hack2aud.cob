@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. HACK2AUD.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG                         00060000
+           ORGANIZATION LINE SEQUENTIAL.                                00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD  AUDIT-FILE.                                                  00100000
+       01  AUDIT-RECORD.                                                00110000
+           05 AUD-TIMESTAMP        PIC X(16).                           00120000
+           05 FILLER               PIC X(1) VALUE SPACE.                00130000
+           05 AUD-USER-ID          PIC X(8).                            00140000
+           05 FILLER               PIC X(1) VALUE SPACE.                00150000
+           05 AUD-FUNCTION         PIC X(1).                            00160000
+           05 FILLER               PIC X(1) VALUE SPACE.                00170000
+           05 AUD-ACC-NO           PIC X(10).                           00180000
+           05 FILLER               PIC X(1) VALUE SPACE.                00190000
+           05 AUD-BEFORE-IMAGE     PIC X(60).                           00200000
+           05 FILLER               PIC X(1) VALUE SPACE.                00210000
+           05 AUD-AFTER-IMAGE      PIC X(60).                           00220000
+       WORKING-STORAGE SECTION.                                         00230000
+       01 WS-AUD-DATE              PIC X(8).                            00240000
+       01 WS-AUD-TIME              PIC X(8).                            00250000
+       LINKAGE SECTION.                                                 00260000
+       01 AUD-FUNCTION-CD          PIC X(1).                            00270000
+       01 AUD-USER-ID-PARM         PIC X(8).                            00280000
+       01 AUD-ACC-NO-PARM          PIC X(10).                           00290000
+       01 AUD-BEFORE-PARM          PIC X(60).                           00300000
+       01 AUD-AFTER-PARM           PIC X(60).                           00310000
+       PROCEDURE DIVISION USING AUD-FUNCTION-CD, AUD-USER-ID-PARM,      00320000
+           AUD-ACC-NO-PARM, AUD-BEFORE-PARM, AUD-AFTER-PARM.            00330000
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.                       00340000
+           ACCEPT WS-AUD-TIME FROM TIME.                                00350000
+           OPEN EXTEND AUDIT-FILE.                                      00360000
+           STRING WS-AUD-DATE WS-AUD-TIME                               00370000
+             DELIMITED BY SIZE INTO AUD-TIMESTAMP.                      00380000
+           MOVE AUD-USER-ID-PARM TO AUD-USER-ID.                        00390000
+           MOVE AUD-FUNCTION-CD TO AUD-FUNCTION.                        00400000
+           MOVE AUD-ACC-NO-PARM TO AUD-ACC-NO.                          00410000
+           MOVE AUD-BEFORE-PARM TO AUD-BEFORE-IMAGE.                    00420000
+           MOVE AUD-AFTER-PARM TO AUD-AFTER-IMAGE.                      00430000
+           WRITE AUDIT-RECORD.                                          00440000
+           CLOSE AUDIT-FILE.                                            00450000
+           GOBACK.                                                      00460000
