@@ -1,58 +1,230 @@
-       IDENTIFICATION DIVISION.                            
-       PROGRAM-ID. MDARROPT.                               
-       DATA DIVISION.                                      
-       WORKING-STORAGE SECTION.                            
-       01  ARRLEN    PIC 9(1) VALUE 5.                     
-       01 ARRAY.                                           
-          05 NUM     PIC 9(1) OCCURS 5 TIMES.              
-       01 I          PIC 9(1).                             
-       01 OPTION     PIC 9(1) VALUE 0.                     
-       01 VALUE1     PIC 9(3) VALUE 0.                     
-       01 VALUE2     PIC 9(3) VALUE 0.                     
-       PROCEDURE DIVISION.                                 
-           DISPLAY 'MENU DRIVEN ARRAY OPERATIONS'.        
-           DISPLAY '1)SUM AND AVERAGE'.                   
-           DISPLAY '2)LARGEST AND SMALLEST'.              
-           DISPLAY '3)COUNT EVEN AND ODD'.                
-           ACCEPT OPTION.                                 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN 
-            ACCEPT NUM(I)                                 
-           END-PERFORM.                                   
-           MOVE 1 TO I.                                   
-           IF OPTION = 1                                  
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN 
-                 ADD NUM(I) TO VALUE1                     
-                END-PERFORM                               
-                       DISPLAY 'SUM: ' VALUE1                   
-             MOVE VALUE1 TO VALUE2                    
-             COMPUTE VALUE2 = VALUE2 / ARRLEN         
-             DISPLAY 'AVERAGE: ' VALUE2               
-           ELSE IF OPTION = 2                            
-             MOVE NUM(I) TO VALUE1                        
-             MOVE NUM(I) TO VALUE2                        
-             PERFORM VARYING I FROM 2 BY 1 UNTIL I > ARRLEN    
-              IF NUM(I) > VALUE1                          
-               MOVE NUM(I) TO VALUE1                      
-              END-IF                                      
-              IF NUM(I) < VALUE1                          
-               MOVE NUM(I) TO VALUE1                      
-              END-IF                                      
-             END-PERFORM                                 
-             DISPLAY 'LARGEST: ' VALUE1                   
-             DISPLAY 'SMALLEST: ' VALUE2                  
-           ELSE IF OPTION = 3                            
-                MOVE 0 TO VALUE1                          
-                MOVE 0 TO VALUE2                          
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN 
-                 IF FUNCTION MOD(NUM(I), 2) = 0           
-                  ADD 1 TO VALUE1                         
-                 ELSE                                     
-                  ADD 1 TO VALUE2                         
-                 END-IF                                   
-                      END-PERFORM                            
-               DISPLAY 'COUNT OF ODD NUMBERS: ' VALUE1 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MDARROPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO NUMIN
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO ARROUT
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE.
+       01  NUM-RECORD    PIC 9(1).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  ARRLEN    PIC 9(2) VALUE 0.
+       01 ARRAY.
+          05 NUM     PIC 9(1) OCCURS 20 TIMES.
+       01 I          PIC 9(2).
+       01 J          PIC 9(2).
+       01 OPTION     PIC 9(1) VALUE 0.
+       01 VALUE1     PIC 9(3) VALUE 0.
+       01 VALUE2     PIC 9(3) VALUE 0.
+       01 SORT-DIR   PIC X(1).
+       01 TEMP       PIC 9(1).
+       01 NUM-EOF-SW PIC X(1) VALUE 'N'.
+          88 NUM-EOF        VALUE 'Y'.
+       01 TRUNC-SW    PIC X(1) VALUE 'N'.
+          88 TRUNC-FLAG      VALUE 'Y'.
+       01 RUN-DATE   PIC X(8).
+       01 ARRAY-LINE PIC X(80).
+       01 PTR        PIC 9(3).
+       01 MID-IDX    PIC 9(2).
+       01 MEAN-VAL   PIC 9(3)V99.
+       01 MEDIAN-VAL PIC 9(3)V99.
+       01 STDDEV-VAL PIC 9(3)V99.
+       01 SUM-SQ-DIFF PIC 9(5)V99.
+       01 DIFF-VAL   PIC S9(3)V99.
+       PROCEDURE DIVISION.
+           DISPLAY 'MENU DRIVEN ARRAY OPERATIONS'.
+           DISPLAY '1)SUM AND AVERAGE'.
+           DISPLAY '2)LARGEST AND SMALLEST'.
+           DISPLAY '3)COUNT EVEN AND ODD'.
+           DISPLAY '4)SORT ARRAY'.
+           ACCEPT OPTION.
+           OPEN INPUT NUM-FILE.
+           PERFORM UNTIL NUM-EOF OR ARRLEN = 20
+            READ NUM-FILE
+             AT END SET NUM-EOF TO TRUE
+             NOT AT END
+              ADD 1 TO ARRLEN
+              MOVE NUM-RECORD TO NUM(ARRLEN)
+            END-READ
+           END-PERFORM.
+           IF ARRLEN = 20 AND NOT NUM-EOF
+            READ NUM-FILE
+             AT END SET NUM-EOF TO TRUE
+             NOT AT END SET TRUNC-FLAG TO TRUE
+            END-READ
+           END-IF.
+           IF TRUNC-FLAG
+            DISPLAY 'WARNING: INPUT EXCEEDS 20 RECORDS, ARRAY TRUNCATED'
+           END-IF.
+           CLOSE NUM-FILE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'RUN DATE: ' RUN-DATE DELIMITED BY SIZE
+             INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO ARRAY-LINE.
+           MOVE 1 TO PTR.
+           STRING 'ARRAY VALUES:' DELIMITED BY SIZE
+             INTO ARRAY-LINE WITH POINTER PTR.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+            STRING ' ' NUM(I) DELIMITED BY SIZE
+              INTO ARRAY-LINE WITH POINTER PTR
+           END-PERFORM.
+           WRITE REPORT-RECORD FROM ARRAY-LINE.
+           IF TRUNC-FLAG
+            MOVE SPACES TO REPORT-RECORD
+            STRING 'WARNING: INPUT EXCEEDS 20 RECORDS, ARRAY TRUNCATED'
+              DELIMITED BY SIZE INTO REPORT-RECORD
+            WRITE REPORT-RECORD
+           END-IF.
+           MOVE 1 TO I.
+           IF OPTION = 1
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+                 ADD NUM(I) TO VALUE1
+                END-PERFORM
+                       DISPLAY 'SUM: ' VALUE1
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'SUM: ' VALUE1 DELIMITED BY SIZE INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             IF ARRLEN > 0
+             MOVE VALUE1 TO VALUE2
+             COMPUTE VALUE2 = VALUE2 / ARRLEN
+             DISPLAY 'AVERAGE: ' VALUE2
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'AVERAGE: ' VALUE2 DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             COMPUTE MEAN-VAL = VALUE1 / ARRLEN
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRLEN - I
+               IF NUM(J) > NUM(J + 1)
+                MOVE NUM(J) TO TEMP
+                MOVE NUM(J + 1) TO NUM(J)
+                MOVE TEMP TO NUM(J + 1)
+               END-IF
+              END-PERFORM
+             END-PERFORM
+             IF FUNCTION MOD(ARRLEN, 2) = 0
+              COMPUTE MID-IDX = ARRLEN / 2
+              COMPUTE MEDIAN-VAL = (NUM(MID-IDX) + NUM(MID-IDX + 1)) / 2
+             ELSE
+              COMPUTE MID-IDX = (ARRLEN + 1) / 2
+              MOVE NUM(MID-IDX) TO MEDIAN-VAL
+             END-IF
+             DISPLAY 'MEDIAN: ' MEDIAN-VAL
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'MEDIAN: ' MEDIAN-VAL DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE 0 TO SUM-SQ-DIFF
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+              COMPUTE DIFF-VAL = NUM(I) - MEAN-VAL
+              COMPUTE SUM-SQ-DIFF = SUM-SQ-DIFF + DIFF-VAL * DIFF-VAL
+             END-PERFORM
+             COMPUTE STDDEV-VAL = FUNCTION SQRT(SUM-SQ-DIFF / ARRLEN)
+             DISPLAY 'STANDARD DEVIATION: ' STDDEV-VAL
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'STANDARD DEVIATION: ' STDDEV-VAL DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             ELSE
+             DISPLAY 'NO DATA - AVERAGE/MEDIAN/STDDEV SKIPPED'
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'NO DATA - AVERAGE/MEDIAN/STDDEV SKIPPED'
+               DELIMITED BY SIZE INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             END-IF
+           ELSE IF OPTION = 2
+             IF ARRLEN > 0
+             MOVE NUM(I) TO VALUE1
+             MOVE NUM(I) TO VALUE2
+             PERFORM VARYING I FROM 2 BY 1 UNTIL I > ARRLEN
+              IF NUM(I) > VALUE1
+               MOVE NUM(I) TO VALUE1
+              END-IF
+              IF NUM(I) < VALUE1
+               MOVE NUM(I) TO VALUE1
+              END-IF
+             END-PERFORM
+             DISPLAY 'LARGEST: ' VALUE1
+             DISPLAY 'SMALLEST: ' VALUE2
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'LARGEST: ' VALUE1 DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'SMALLEST: ' VALUE2 DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             ELSE
+             DISPLAY 'NO DATA - LARGEST/SMALLEST SKIPPED'
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'NO DATA - LARGEST/SMALLEST SKIPPED'
+               DELIMITED BY SIZE INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             END-IF
+           ELSE IF OPTION = 3
+                MOVE 0 TO VALUE1
+                MOVE 0 TO VALUE2
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+                 IF FUNCTION MOD(NUM(I), 2) = 0
+                  ADD 1 TO VALUE1
+                 ELSE
+                  ADD 1 TO VALUE2
+                 END-IF
+                      END-PERFORM
+               DISPLAY 'COUNT OF ODD NUMBERS: ' VALUE1
                DISPLAY 'COUNT OF EVEN NUMBERS: ' VALUE2
-           ELSE                                        
-               DISPLAY 'INVALID OPTION!'               
-           END-IF.                                     
-           STOP RUN.                                   
\ No newline at end of file
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'COUNT OF ODD NUMBERS: ' VALUE1 DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE SPACES TO REPORT-RECORD
+             STRING 'COUNT OF EVEN NUMBERS: ' VALUE2 DELIMITED BY SIZE
+               INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+           ELSE IF OPTION = 4
+             DISPLAY 'ASCENDING OR DESCENDING (A/D)?'
+             ACCEPT SORT-DIR
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRLEN - I
+               IF SORT-DIR = 'D'
+                IF NUM(J) < NUM(J + 1)
+                 MOVE NUM(J) TO TEMP
+                 MOVE NUM(J + 1) TO NUM(J)
+                 MOVE TEMP TO NUM(J + 1)
+                END-IF
+               ELSE
+                IF NUM(J) > NUM(J + 1)
+                 MOVE NUM(J) TO TEMP
+                 MOVE NUM(J + 1) TO NUM(J)
+                 MOVE TEMP TO NUM(J + 1)
+                END-IF
+               END-IF
+              END-PERFORM
+             END-PERFORM
+             DISPLAY 'SORTED ARRAY:'
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+              DISPLAY NUM(I)
+             END-PERFORM
+             MOVE SPACES TO ARRAY-LINE
+             MOVE 1 TO PTR
+             STRING 'SORTED ARRAY:' DELIMITED BY SIZE
+               INTO ARRAY-LINE WITH POINTER PTR
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLEN
+              STRING ' ' NUM(I) DELIMITED BY SIZE
+                INTO ARRAY-LINE WITH POINTER PTR
+             END-PERFORM
+             WRITE REPORT-RECORD FROM ARRAY-LINE
+           ELSE
+               DISPLAY 'INVALID OPTION!'
+           END-IF.
+           CLOSE REPORT-FILE.
+           STOP RUN.
\ No newline at end of file
